@@ -0,0 +1,131 @@
+//EX2JOB   JOB (ACCTNO),'D KOWALSKI',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID,REGION=0M
+//*********************************************************************
+//*  MODIFICATION HISTORY                                             *
+//*  2026-08-09  DK  INITIAL VERSION - DRIVES EX2 (DAY1 SIMILARITY    *
+//*                  SCORE / TOTAL DISTANCE) AND ABENDS THE JOB WITH  *
+//*                  AN OPERATOR MESSAGE INSTEAD OF LETTING EX2 RUN   *
+//*                  AGAINST A MISSING OR EMPTY INPUT EXTRACT.        *
+//*  2026-08-09  DK  SPLIT THE INPUT CHECK INTO A CATALOG LOOKUP      *
+//*                  (CHKCAT) AND A SEPARATE RECORD-COUNT CHECK       *
+//*                  (CHKCNT) SO A MISSING DATA SET FAILS AS A        *
+//*                  CONTROLLED IDCAMS RETURN CODE INSTEAD OF A RAW   *
+//*                  DD-ALLOCATION ERROR, AND REPLACED THE RC-0       *
+//*                  IEFBR14 "ABEND" STEP WITH IDCAMS SET MAXCC       *
+//*                  STEPS SO A MISSING/EMPTY INPUT LEAVES THE JOB    *
+//*                  WITH A NONZERO CONDITION CODE INSTEAD OF A       *
+//*                  FALSE SUCCESS.                                   *
+//*  2026-08-09  DK  ADDED SYMBOLS=JCLONLY TO EVERY INSTREAM SYSIN/   *
+//*                  SYSUT1 THAT REFERENCES &INDSN - JCL SYMBOLIC     *
+//*                  SUBSTITUTION DOES NOT REACH INSTREAM DATA ON A   *
+//*                  PLAIN DD *, SO &INDSN WAS PASSED TO IDCAMS AND   *
+//*                  THE OPERATOR MESSAGES AS THE LITERAL 7-BYTE      *
+//*                  STRING "&INDSN" INSTEAD OF THE ACTUAL DSNAME.    *
+//*                  ALSO DROPPED THE DEAD INPUT DD ON EX2STEP -      *
+//*                  INPUT-FILE IS RESOLVED FROM THE EX2INFILE        *
+//*                  ENVIRONMENT VARIABLE, NOT FROM A DD NAMED        *
+//*                  INPUT, SO THE ALLOCATION WAS NEVER CONSULTED.    *
+//*********************************************************************
+//*
+//*  OVERRIDE &INDSN ON THE EXEC OR VIA A PROC INVOCATION TO POINT AT
+//*  A DIFFERENT DAY'S EXTRACT. EX2 ITSELF PICKS UP THE SAME DSN
+//*  THROUGH THE EX2INFILE ENVIRONMENT VARIABLE SET BY THE ENVAR
+//*  RUNTIME OPTION ON EX2STEP'S PARM (SEE THAT STEP BELOW).
+//*
+//         SET  INDSN='PROD.DAY1.INPUT'
+//*
+//*********************************************************************
+//*  STEP CHKCAT - CONFIRM THE INPUT EXTRACT EXISTS. LISTCAT QUERIES  *
+//*  THE CATALOG BY NAME AND NEEDS NO DD FOR &INDSN, SO A GENUINELY   *
+//*  MISSING DATA SET FAILS WITH A CONTROLLED IDCAMS RETURN CODE      *
+//*  RATHER THAN A JCL-LEVEL DD-ALLOCATION ERROR. SYMBOLS=JCLONLY ON  *
+//*  THE SYSIN DD DATA STATEMENT IS REQUIRED FOR &INDSN TO RESOLVE -  *
+//*  A PLAIN "DD *" NEVER APPLIES JCL SYMBOLIC SUBSTITUTION TO ITS    *
+//*  INSTREAM DATA, SO IDCAMS WOULD OTHERWISE SEE THE LITERAL         *
+//*  7-CHARACTER STRING "&INDSN" INSTEAD OF THE ACTUAL DSNAME.        *
+//*********************************************************************
+//CHKCAT   EXEC PGM=IDCAMS
+//SYSPRINT DD  SYSOUT=*
+//SYSIN    DD  DATA,SYMBOLS=JCLONLY
+  LISTCAT ENTRIES(&INDSN)
+/*
+//*
+//*********************************************************************
+//*  STEP CHKCNT - RUNS ONLY WHEN CHKCAT CONFIRMED THE DATA SET       *
+//*  EXISTS, SO IT IS SAFE TO ALLOCATE IT HERE WITH DISP=SHR AND      *
+//*  CONFIRM IT HAS AT LEAST ONE RECORD. AN EMPTY DATA SET FAILS THE  *
+//*  PRINT COUNT(1) WITH CONDITION CODE 4.                            *
+//*********************************************************************
+//CHKCNT   EXEC PGM=IDCAMS,COND=(0,NE,CHKCAT)
+//SYSPRINT DD  SYSOUT=*
+//INDD     DD  DSN=&INDSN,DISP=SHR
+//SYSIN    DD  *
+  PRINT INFILE(INDD) COUNT(1)
+/*
+//*
+//*********************************************************************
+//*  STEPS NOMISS/NOMISRC - RUN ONLY WHEN CHKCAT FAILED (INPUT DATA   *
+//*  SET DOES NOT EXIST). NOMISS ISSUES AN OPERATOR MESSAGE; NOMISRC  *
+//*  FORCES A NONZERO STEP CONDITION CODE SO THE JOB'S FINAL RC       *
+//*  GENUINELY REFLECTS THE FAILURE (A DO-NOTHING UTILITY LIKE        *
+//*  IEFBR14 ALWAYS ENDS RC 0 AND WOULD LEAVE THE JOB LOOKING          *
+//*  SUCCESSFUL). SYSUT1 IS DD DATA,SYMBOLS=JCLONLY, NOT A PLAIN      *
+//*  "DD *", SO &INDSN RESOLVES TO THE REAL DSNAME IN THE MESSAGE     *
+//*  INSTEAD OF PRINTING THE LITERAL STRING "&INDSN" TO THE OPERATOR. *
+//*********************************************************************
+//NOMISS   EXEC PGM=IEBGENER,COND=(0,EQ,CHKCAT)
+//SYSPRINT DD  SYSOUT=*
+//SYSIN    DD  DUMMY
+//SYSUT1   DD  DATA,SYMBOLS=JCLONLY
+EX2996E INPUT EXTRACT &INDSN DOES NOT EXIST
+EX2996E EX2 WAS NOT RUN - CORRECT THE EXTRACT AND RESUBMIT
+/*
+//SYSUT2   DD  SYSOUT=*
+//*
+//NOMISRC  EXEC PGM=IDCAMS,COND=(0,EQ,CHKCAT)
+//SYSPRINT DD  SYSOUT=*
+//SYSIN    DD  *
+  SET MAXCC = 12
+/*
+//*
+//*********************************************************************
+//*  STEPS NOEMPTY/NOEMPRC - RUN ONLY WHEN CHKCAT SUCCEEDED BUT       *
+//*  CHKCNT FAILED (INPUT DATA SET EXISTS BUT HAS NO RECORDS). WHEN   *
+//*  CHKCAT ITSELF FAILED, CHKCNT IS BYPASSED AND TREATED AS RC 0     *
+//*  FOR LATER COND TESTS, SO THESE STEPS CORRECTLY STAY SKIPPED AND  *
+//*  LEAVE THE MISSING-DATA-SET CASE TO NOMISS/NOMISRC ABOVE. SYSUT1  *
+//*  IS DD DATA,SYMBOLS=JCLONLY SO &INDSN RESOLVES IN THE MESSAGE     *
+//*  THE SAME WAY AS NOMISS ABOVE.                                    *
+//*********************************************************************
+//NOEMPTY  EXEC PGM=IEBGENER,COND=(0,EQ,CHKCNT)
+//SYSPRINT DD  SYSOUT=*
+//SYSIN    DD  DUMMY
+//SYSUT1   DD  DATA,SYMBOLS=JCLONLY
+EX2996E INPUT EXTRACT &INDSN HAS NO RECORDS
+EX2996E EX2 WAS NOT RUN - CORRECT THE EXTRACT AND RESUBMIT
+/*
+//SYSUT2   DD  SYSOUT=*
+//*
+//NOEMPRC  EXEC PGM=IDCAMS,COND=(0,EQ,CHKCNT)
+//SYSPRINT DD  SYSOUT=*
+//SYSIN    DD  *
+  SET MAXCC = 12
+/*
+//*
+//*********************************************************************
+//*  STEP EX2 - RUNS ONLY WHEN BOTH CHKCAT AND CHKCNT SUCCEEDED. THE  *
+//*  "/" IN PARM SEPARATES EX2'S OWN PARM TEXT (NONE, HERE) FROM      *
+//*  LANGUAGE ENVIRONMENT RUNTIME OPTIONS; ENVAR() SETS THE           *
+//*  EX2INFILE ENVIRONMENT VARIABLE FOR THE STEP SO THE PROGRAM'S     *
+//*  ACCEPT ... FROM ENVIRONMENT "EX2INFILE" LOOKUP (SEE              *
+//*  1000-INITIALIZE) RESOLVES TO THE SAME DATA SET CHKCAT/CHKCNT     *
+//*  VALIDATED, SO NO DD NAMED INPUT IS NEEDED (OR CONSULTED) HERE.   *
+//*  EX2'S EXCEPTION, REJECT, AND CHECKPOINT FILES ARE LIKEWISE       *
+//*  OPENED BY LITERAL NAME IN THE STEP'S WORKING DIRECTORY, NOT BY   *
+//*  DD NAME, SO NO DD STATEMENTS FOR THEM ARE NEEDED EITHER.         *
+//*********************************************************************
+//EX2STEP  EXEC PGM=EX2,COND=((0,NE,CHKCAT),(0,NE,CHKCNT)),
+//             PARM='/ENVAR("EX2INFILE=&INDSN")'
+//STEPLIB  DD  DSN=PROD.DAY1.LOADLIB,DISP=SHR
+//SYSOUT   DD  SYSOUT=*
+//*
