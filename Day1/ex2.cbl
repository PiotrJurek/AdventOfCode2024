@@ -1,74 +1,580 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. ex2.
-       
-       ENVIRONMENT DIVISION.
-       INPUT-OUTPUT SECTION.
-       FILE-CONTROL.
-           SELECT INPUT-FILE ASSIGN TO "input.txt".
-       
-       DATA DIVISION.
-       FILE SECTION.
-       FD INPUT-FILE.
-       01 FILE-LISTS.
-           02 LIST1-VALUE PIC 9(5).
-           02 FILLER      PIC X(3).
-           02 LIST2-VALUE PIC 9(5).
-           02 FILLER      PIC X(1).
-       
-       WORKING-STORAGE SECTION.
-       01 LISTS.
-           02 LIST1       OCCURS 1000 TIMES PIC 9(5) VALUE ZEROS.
-           02 LIST2       OCCURS 1000 TIMES PIC 9(5) VALUE ZEROS.
-       01 INDEXES.
-           02 I1       PIC 9(4) VALUE ZEROS.
-           02 I2       PIC 9(4) VALUE ZEROS.
-       01 TEMP       PIC 9(5).
-       01 RESULT PIC 9(10) VALUE ZEROS.
-       
-       PROCEDURE DIVISION.
-       MAIN.
-           PERFORM READ-FILE
-           PERFORM BUBBLE-SORT
-           PERFORM CALCULATE-OUTPUT
-           DISPLAY RESULT.
-           STOP RUN.
-       
-       READ-FILE.
-           OPEN INPUT INPUT-FILE.
-           PERFORM UNTIL I1 >= 1000
-               READ INPUT-FILE INTO FILE-LISTS
-               AT END
-                   EXIT PERFORM
-               NOT AT END
-                   ADD 1 TO I1
-                   MOVE LIST1-VALUE TO LIST1(I1)
-                   MOVE LIST2-VALUE TO LIST2(I1)
-               END-READ
-           END-PERFORM.
-           CLOSE INPUT-FILE.
-       
-       BUBBLE-SORT.
-           PERFORM VARYING I1 FROM 1 BY 1 UNTIL I1 >= 1000
-               PERFORM VARYING I2 FROM I1 BY 1 UNTIL I2 > 1000
-                   IF LIST1(I1) > LIST1(I2)
-                       MOVE LIST1(I1) TO TEMP
-                       MOVE LIST1(I2) TO LIST1(I1)
-                       MOVE TEMP TO LIST1(I2)
-                   END-IF
-                   IF LIST2(I1) > LIST2(I2)
-                       MOVE LIST2(I1) TO TEMP
-                       MOVE LIST2(I2) TO LIST2(I1)
-                       MOVE TEMP TO LIST2(I2)
-                   END-IF
-               END-PERFORM
-           END-PERFORM.
-       
-       CALCULATE-OUTPUT.
-           PERFORM VARYING I1 FROM 1 BY 1 UNTIL I1 > 1000
-               PERFORM VARYING I2 FROM 1 BY 1 UNTIL I2 > 1000
-                   IF LIST1(I1) = LIST2(I2)
-                       ADD LIST1(I1) TO RESULT
-                   END-IF
-               END-PERFORM
-           END-PERFORM.
-       
\ No newline at end of file
+000100 IDENTIFICATION DIVISION.
+000200******************************************************************
+000300*                                                                *
+000400*    PROGRAM-ID : EX2                                            *
+000500*    AUTHOR     : D. KOWALSKI                                    *
+000600*    PURPOSE    : ADVENT OF CODE 2024 - DAY 1 - LOCATION ID      *
+000700*                 LIST RECONCILIATION.  READS PAIRS OF LOCATION  *
+000800*                 IDS FROM THE DAILY EXTRACT, SORTS EACH LIST,   *
+000900*                 AND PRODUCES A SIMILARITY SCORE.               *
+001000*                                                                *
+001100******************************************************************
+001200 PROGRAM-ID. EX2.
+001300 AUTHOR. D. KOWALSKI.
+001400 INSTALLATION. BATCH SYSTEMS - DAILY RECONCILIATION.
+001500 DATE-WRITTEN. 2024-12-01.
+001600 DATE-COMPILED.
+001700******************************************************************
+001800*  MODIFICATION HISTORY                                         *
+001900*  ----------------------------------------------------------   *
+002000*  DATE        INIT  DESCRIPTION                                *
+002100*  2024-12-01  DK    ORIGINAL PROGRAM - SIMILARITY SCORE.        *
+002200*  2026-08-09  DK    ADDED UNMATCHED LOCATION ID EXCEPTION       *
+002300*                    REPORT (LIST1 AND LIST2 ONE-SIDED MISSES).  *
+002400*  2026-08-09  DK    LIST1/LIST2 NOW SIZED BY OCCURS DEPENDING   *
+002500*                    ON THE ACTUAL RECORD COUNT INSTEAD OF A     *
+002600*                    FIXED 1000; JOB ABENDS IF VOLUME EXCEEDS    *
+002700*                    THE TABLE CEILING INSTEAD OF TRUNCATING.    *
+002800*  2026-08-09  DK    REPLACED THE BUBBLE SORT WITH THE COBOL     *
+002900*                    SORT VERB AND REPLACED THE NESTED-LOOP      *
+003000*                    MATCH IN CALCULATE-OUTPUT AND THE EXCEPTION *
+003100*                    REPORT WITH SEARCH ALL OVER THE SORTED      *
+003200*                    TABLES SO THE JOB SCALES WITH VOLUME.       *
+003300*  2026-08-09  DK    ADDED INPUT RECORD VALIDATION - RECORDS     *
+003400*                    WHOSE LOCATION ID FIELDS ARE NOT NUMERIC    *
+003500*                    ARE LOGGED TO A REJECT FILE BY LINE NUMBER  *
+003600*                    AND SKIPPED INSTEAD OF POISONING THE LISTS. *
+003700*  2026-08-09  DK    ADDED CONTROL TOTALS (RECORDS LOADED, SUM   *
+003800*                    OF EACH LIST, MATCHED-PAIR COUNT) SO THE    *
+003900*                    DAY'S RUN CAN BE BALANCED AGAINST THE       *
+004000*                    SOURCE SYSTEM'S RECORD COUNT.               *
+004100*  2026-08-09  DK    RESULT AND THE CONTROL TOTALS ARE NOW ALSO  *
+004200*                    WRITTEN TO A PERMANENT RESULTS FILE STAMPED *
+004300*                    WITH THE RUN DATE FOR ARCHIVING/TRENDING.   *
+004400*  2026-08-09  DK    CALCULATE-OUTPUT NOW ALSO ACCUMULATES THE   *
+004500*                    AOC PART 1 TOTAL DISTANCE (SUM OF ABS       *
+004600*                    DIFFERENCES OF THE SORTED LISTS PAIRED      *
+004700*                    POSITION-FOR-POSITION) ALONGSIDE RESULT.    *
+004800*  2026-08-09  DK    ADDED A CHECKPOINT WRITTEN AFTER LIST1/     *
+004900*                    LIST2 ARE LOADED AND AN EX2RESTART=Y        *
+005000*                    RESTART PATH THAT LOADS FROM IT, SO A       *
+005100*                    MID-RUN FAILURE DOESN'T FORCE A FULL        *
+005200*                    RE-READ OF input.txt.                      *
+005300*  2026-08-09  DK    INPUT FILENAME IS NOW TAKEN FROM THE        *
+005400*                    EX2INFILE ENVIRONMENT VARIABLE (JCL DD      *
+005500*                    OVERRIDE STAND-IN), DEFAULTING TO           *
+005600*                    input.txt WHEN NOT SUPPLIED.                *
+005700******************************************************************
+
+005800 ENVIRONMENT DIVISION.
+005900 INPUT-OUTPUT SECTION.
+006000 FILE-CONTROL.
+006100     SELECT INPUT-FILE ASSIGN TO DYNAMIC D1-INPUT-FILENAME
+006200         ORGANIZATION IS LINE SEQUENTIAL.
+
+006300     SELECT EXCEPTION-FILE ASSIGN TO "EXCPRPT.TXT"
+006400         ORGANIZATION IS LINE SEQUENTIAL.
+
+006500     SELECT REJECT-FILE ASSIGN TO "REJECT.LOG"
+006600         ORGANIZATION IS LINE SEQUENTIAL.
+
+006700     SELECT RESULTS-FILE ASSIGN TO DYNAMIC D1-RESULTS-FILENAME
+006800         ORGANIZATION IS LINE SEQUENTIAL.
+
+006900     SELECT CHECKPOINT-FILE ASSIGN TO "EX2CKPT.DAT"
+007000         ORGANIZATION IS LINE SEQUENTIAL
+007100         FILE STATUS IS D1-CKPT-STATUS.
+
+007200 DATA DIVISION.
+007300 FILE SECTION.
+007400*----------------------------------------------------------------*
+007410*  FILE-LISTS-RAW IS DELIBERATELY WIDER THAN THE 14-BYTE VALUE   *
+007420*  PORTION OF A GOOD RECORD SO A PHYSICAL LINE LONGER THAN 14    *
+007430*  BYTES (WRONG COLUMN ALIGNMENT) IS READ AS ONE OVER-LENGTH     *
+007440*  RECORD INSTEAD OF BEING SLICED BY THE RUNTIME INTO SEVERAL    *
+007450*  14-BYTE PSEUDO-RECORDS.  FILE-LISTS REDEFINES IT TO GET AT    *
+007460*  THE TWO VALUE FIELDS AND A TRAILER 2100-VALIDATE-RECORD CAN   *
+007470*  CHECK FOR NON-BLANK (OVER-LENGTH) CONTENT.                    *
+007480*----------------------------------------------------------------*
+007500 FD  INPUT-FILE.
+007510 01  FILE-LISTS-RAW          PIC X(80).
+007520 01  FILE-LISTS REDEFINES FILE-LISTS-RAW.
+007530     02  LIST1-VALUE PIC 9(05).
+007540     02  FILLER      PIC X(03).
+007550     02  LIST2-VALUE PIC 9(05).
+007560     02  FILLER      PIC X(01).
+007570     02  FILE-LISTS-TRAILER PIC X(66).
+
+007600 FD  REJECT-FILE.
+007700 01  REJECT-RECORD.
+007800     02  REJ-LINE-NUMBER     PIC 9(07).
+007900     02  FILLER              PIC X(02).
+008000     02  REJ-RAW-RECORD      PIC X(80).
+
+008500 FD  EXCEPTION-FILE.
+008600 01  EXCEPTION-RECORD.
+008700     02  EXCP-SIDE       PIC X(05).
+008800     02  FILLER          PIC X(02).
+008900     02  EXCP-LABEL      PIC X(20).
+009000     02  EXCP-VALUE      PIC 9(05).
+
+009100 FD  RESULTS-FILE.
+009200 01  RESULTS-RECORD      PIC X(60).
+
+009300 FD  CHECKPOINT-FILE.
+009400 01  CHECKPOINT-RECORD.
+009500     02  CKPT-LIST1      PIC 9(05).
+009600     02  FILLER          PIC X(03).
+009700     02  CKPT-LIST2      PIC 9(05).
+
+009800 WORKING-STORAGE SECTION.
+009900*----------------------------------------------------------------*
+010000*  LIST1 / LIST2 ARE SIZED BY OCCURS ... DEPENDING ON SO THE     *
+010100*  TABLE GROWS WITH THE ACTUAL NUMBER OF RECORDS READ (UP TO     *
+010200*  D1-MAX-TABLE-SIZE) RATHER THAN A FIXED COUNT.  D1-TABLE-COUNT *
+010300*  MUST NOT BE CHANGED OUTSIDE OF 2000-READ-FILE.                *
+010400*----------------------------------------------------------------*
+010500 01  D1-TABLE-COUNT      PIC 9(5) COMP VALUE ZERO.
+010600     88  D1-TABLE-IS-FULL    VALUE 50000.
+010700 01  D1-MAX-TABLE-SIZE   PIC 9(5) VALUE 50000.
+010800*----------------------------------------------------------------*
+010900*  LIST1 AND LIST2 ARE KEPT AS SEPARATE VARIABLE-LENGTH RECORDS  *
+011000*  (RATHER THAN ONE GROUP) SINCE EACH OCCURS ... DEPENDING ON    *
+011100*  CLAUSE MUST BE THE SOLE/LAST ITEM OF THE RECORD IT IS IN.     *
+011200*----------------------------------------------------------------*
+011300 01  LIST1-TABLE.
+011400     02  LIST1       OCCURS 1 TO 50000 TIMES
+011500                         DEPENDING ON D1-TABLE-COUNT
+011600                         ASCENDING KEY IS LIST1
+011700                         INDEXED BY LX1
+011800                         PIC 9(5) VALUE ZEROS.
+011900 01  LIST2-TABLE.
+012000     02  LIST2       OCCURS 1 TO 50000 TIMES
+012100                         DEPENDING ON D1-TABLE-COUNT
+012200                         ASCENDING KEY IS LIST2
+012300                         INDEXED BY LX2
+012400                         PIC 9(5) VALUE ZEROS.
+012500 01  RESULT          PIC 9(10) VALUE ZEROS.
+
+012600*----------------------------------------------------------------*
+012700*  ITEMS ADDED FOR THE UNMATCHED LOCATION ID EXCEPTION REPORT.   *
+012800*----------------------------------------------------------------*
+012900 01  D1-SWITCHES.
+013000     02  D1-EOF-SW           PIC X(01) VALUE "N".
+013100         88  D1-END-OF-FILE          VALUE "Y".
+013200         88  D1-NOT-END-OF-FILE      VALUE "N".
+013300     02  D1-VALID-SW         PIC X(01) VALUE "Y".
+013400         88  D1-RECORD-IS-VALID       VALUE "Y".
+013500         88  D1-RECORD-IS-INVALID     VALUE "N".
+
+013600*----------------------------------------------------------------*
+013700*  ITEMS ADDED FOR INPUT RECORD VALIDATION / REJECT LOGGING.     *
+013800*----------------------------------------------------------------*
+013900 01  D1-LINE-NUMBER      PIC 9(07) COMP VALUE ZERO.
+
+014000*----------------------------------------------------------------*
+014100*  ITEMS ADDED FOR THE SEARCH-ALL BASED MATCHING LOGIC.          *
+014200*----------------------------------------------------------------*
+014300 01  D1-MATCH-COUNT      PIC 9(5) COMP VALUE ZERO.
+014400 01  D1-SCAN-IX          PIC 9(5) COMP VALUE ZERO.
+
+014500*----------------------------------------------------------------*
+014600*  ITEMS ADDED FOR THE DAILY CONTROL TOTALS.                     *
+014700*----------------------------------------------------------------*
+014800 01  D1-CONTROL-TOTALS.
+014900     02  D1-SUM-LIST1        PIC 9(10) COMP VALUE ZERO.
+015000     02  D1-SUM-LIST2        PIC 9(10) COMP VALUE ZERO.
+015100     02  D1-MATCHED-PAIRS    PIC 9(07) COMP VALUE ZERO.
+
+015200*----------------------------------------------------------------*
+015300*  ITEM ADDED FOR THE AOC DAY 1 PART 1 "TOTAL DISTANCE" METRIC.  *
+015400*  BOTH LISTS ARE ALREADY SORTED ASCENDING BY 3000-SORT-LISTS,   *
+015500*  SO PAIRING LIST1(LX1) WITH LIST2(LX1) POSITION-FOR-POSITION   *
+015600*  GIVES THE SAME PAIRS THE PART 1 ALGORITHM CALLS FOR.          *
+015700*----------------------------------------------------------------*
+015800 01  D1-TOTAL-DISTANCE       PIC 9(10) COMP VALUE ZERO.
+015900 01  D1-DISTANCE-DIFF        PIC S9(6) COMP VALUE ZERO.
+
+016000*----------------------------------------------------------------*
+016100*  ITEMS ADDED TO PERSIST THE RUN'S RESULTS TO A DATED OUTPUT    *
+016200*  FILE SO IT CAN BE ARCHIVED FOR TREND REPORTING.               *
+016300*----------------------------------------------------------------*
+016400 01  D1-RUN-DATE             PIC 9(08) VALUE ZERO.
+016500 01  D1-RESULTS-FILENAME     PIC X(20) VALUE SPACES.
+016600 01  D1-EDIT-TABLE-COUNT     PIC ZZZZ9.
+016700 01  D1-EDIT-SUM-LIST1       PIC Z(9)9.
+016800 01  D1-EDIT-SUM-LIST2       PIC Z(9)9.
+016900 01  D1-EDIT-MATCHED-PAIRS   PIC ZZZZZZ9.
+017000 01  D1-EDIT-TOTAL-DISTANCE  PIC Z(9)9.
+
+017100*----------------------------------------------------------------*
+017200*  ITEMS ADDED FOR RESTART/CHECKPOINT SUPPORT.  D1-RESTART-IND   *
+017300*  IS SET FROM AN OPERATOR-SUPPLIED INDICATOR (ENVIRONMENT       *
+017400*  VARIABLE EX2RESTART = "Y") SO A RERUN CAN SKIP STRAIGHT TO    *
+017500*  SORTING INSTEAD OF RE-READING AND RE-VALIDATING input.txt.    *
+017600*----------------------------------------------------------------*
+017700 01  D1-RESTART-IND          PIC X(01) VALUE "N".
+017800     88  D1-RESTART-REQUESTED        VALUE "Y".
+017900 01  D1-CKPT-STATUS          PIC X(02) VALUE "00".
+018000     88  D1-CKPT-STATUS-OK           VALUE "00".
+
+018100*----------------------------------------------------------------*
+018200*  ITEM ADDED SO THE DAILY EXTRACT FILENAME CAN BE PARAMETERIZED *
+018300*  (ENVIRONMENT VARIABLE EX2INFILE - THE PORTABLE STAND-IN FOR A *
+018400*  JCL DD OVERRIDE) INSTEAD OF BEING FIXED TO "input.txt".       *
+018500*----------------------------------------------------------------*
+018600 01  D1-INPUT-FILENAME       PIC X(40) VALUE SPACES.
+
+018700******************************************************************
+018800 PROCEDURE DIVISION.
+
+018900 0000-MAINLINE.
+019000     PERFORM 1000-INITIALIZE THRU 1000-INITIALIZE-EXIT
+019100     IF D1-RESTART-REQUESTED
+019200         PERFORM 2500-RESTART-FROM-CHECKPOINT
+019300             THRU 2500-RESTART-FROM-CHECKPOINT-EXIT
+019400     ELSE
+019500         PERFORM 2000-READ-FILE THRU 2000-READ-FILE-EXIT
+019600         PERFORM 2600-WRITE-CHECKPOINT
+019700             THRU 2600-WRITE-CHECKPOINT-EXIT
+019800     END-IF
+019900     PERFORM 3000-SORT-LISTS THRU 3000-SORT-LISTS-EXIT
+020000     PERFORM 4000-CALCULATE-OUTPUT THRU 4000-CALCULATE-OUTPUT-EXIT
+020100     PERFORM 4100-BUILD-EXCEPTIONS THRU 4100-BUILD-EXCEPTIONS-EXIT
+020200     PERFORM 4200-DISPLAY-CONTROL-TOTALS
+020300         THRU 4200-DISPLAY-CONTROL-TOTALS-EXIT
+020400     PERFORM 4300-WRITE-RESULTS-FILE
+020500         THRU 4300-WRITE-RESULTS-FILE-EXIT
+020600     PERFORM 9999-TERMINATE THRU 9999-TERMINATE-EXIT.
+
+020700*----------------------------------------------------------------*
+020800*  1000-INITIALIZE - ESTABLISH RUN-TIME SWITCHES AND COUNTERS.   *
+020900*----------------------------------------------------------------*
+021000 1000-INITIALIZE.
+021100     SET D1-NOT-END-OF-FILE TO TRUE.
+021200     ACCEPT D1-RUN-DATE FROM DATE YYYYMMDD.
+021300     STRING "RESULT" DELIMITED BY SIZE
+021400            D1-RUN-DATE DELIMITED BY SIZE
+021500            ".OUT" DELIMITED BY SIZE
+021600         INTO D1-RESULTS-FILENAME.
+021700     ACCEPT D1-RESTART-IND FROM ENVIRONMENT "EX2RESTART".
+021800     IF D1-RESTART-IND NOT = "Y"
+021900         MOVE "N" TO D1-RESTART-IND
+022000     END-IF.
+022100     ACCEPT D1-INPUT-FILENAME FROM ENVIRONMENT "EX2INFILE".
+022200     IF D1-INPUT-FILENAME = SPACES
+022300         MOVE "input.txt" TO D1-INPUT-FILENAME
+022400     END-IF.
+022500 1000-INITIALIZE-EXIT.
+022600     EXIT.
+
+022700*----------------------------------------------------------------*
+022800*  2000-READ-FILE - LOAD LIST1 / LIST2 FROM THE DAILY EXTRACT.   *
+022900*----------------------------------------------------------------*
+023000 2000-READ-FILE.
+023100     OPEN INPUT INPUT-FILE.
+023200     OPEN OUTPUT REJECT-FILE.
+023300     PERFORM UNTIL D1-END-OF-FILE
+023400         READ INPUT-FILE
+023500             AT END
+023600                 SET D1-END-OF-FILE TO TRUE
+023700             NOT AT END
+023800                 ADD 1 TO D1-LINE-NUMBER
+023900                 PERFORM 2100-VALIDATE-RECORD
+024000                     THRU 2100-VALIDATE-RECORD-EXIT
+024100                 IF D1-RECORD-IS-INVALID
+024200                     PERFORM 2200-WRITE-REJECT
+024300                         THRU 2200-WRITE-REJECT-EXIT
+024400                 ELSE
+024500                     IF D1-TABLE-IS-FULL
+024600                         GO TO 2090-TABLE-OVERFLOW
+024700                     END-IF
+024800                     ADD 1 TO D1-TABLE-COUNT
+024900                     MOVE LIST1-VALUE TO LIST1(D1-TABLE-COUNT)
+025000                     MOVE LIST2-VALUE TO LIST2(D1-TABLE-COUNT)
+025100                     ADD LIST1-VALUE TO D1-SUM-LIST1
+025200                     ADD LIST2-VALUE TO D1-SUM-LIST2
+025300                 END-IF
+025400         END-READ
+025500     END-PERFORM.
+025600     GO TO 2000-READ-FILE-EXIT.
+025700*----------------------------------------------------------------*
+025800*  2090-TABLE-OVERFLOW - THE DAY'S VOLUME EXCEEDS THE TABLE      *
+025900*  CEILING.  ABEND WITH A CLEAR MESSAGE RATHER THAN SILENTLY     *
+026000*  DROP THE TAIL OF THE INPUT FILE.                              *
+026100*----------------------------------------------------------------*
+026200 2090-TABLE-OVERFLOW.
+026300     CLOSE INPUT-FILE.
+026400     CLOSE REJECT-FILE.
+026500     DISPLAY "EX2999E INPUT VOLUME EXCEEDS TABLE CAPACITY OF "
+026600         D1-MAX-TABLE-SIZE " RECORDS - JOB TERMINATED".
+026700     MOVE 16 TO RETURN-CODE.
+026800     STOP RUN.
+026900 2000-READ-FILE-EXIT.
+027000     CLOSE INPUT-FILE.
+027100     CLOSE REJECT-FILE.
+
+027200*----------------------------------------------------------------*
+027300*  2100-VALIDATE-RECORD - REJECT ANY RECORD WHOSE LOCATION ID    *
+027400*  FIELDS ARE NOT NUMERIC (BLANK, ALPHABETIC, OR MISALIGNED), OR *
+027500*  WHOSE PHYSICAL LINE RAN PAST COLUMN 14 (WRONG COLUMN          *
+027550*  ALIGNMENT), SO NEITHER CAN POISON LIST1/LIST2.                *
+027600*----------------------------------------------------------------*
+027700 2100-VALIDATE-RECORD.
+027800     SET D1-RECORD-IS-VALID TO TRUE.
+027900     IF LIST1-VALUE NOT NUMERIC
+028000         SET D1-RECORD-IS-INVALID TO TRUE
+028100     END-IF.
+028200     IF LIST2-VALUE NOT NUMERIC
+028300         SET D1-RECORD-IS-INVALID TO TRUE
+028400     END-IF.
+028450     IF FILE-LISTS-TRAILER NOT = SPACES
+028470         SET D1-RECORD-IS-INVALID TO TRUE
+028490     END-IF.
+028500 2100-VALIDATE-RECORD-EXIT.
+028600     EXIT.
+
+028700*----------------------------------------------------------------*
+028800*  2200-WRITE-REJECT - LOG A MALFORMED RECORD WITH ITS LINE      *
+028900*  NUMBER SO THE SOURCE FEED PROBLEM CAN BE TRACED, AND KEEP     *
+029000*  PROCESSING THE REST OF THE FILE.                              *
+029100*----------------------------------------------------------------*
+029200 2200-WRITE-REJECT.
+029300     MOVE SPACES TO REJECT-RECORD.
+029400     MOVE D1-LINE-NUMBER TO REJ-LINE-NUMBER.
+029500     MOVE FILE-LISTS-RAW TO REJ-RAW-RECORD.
+029600     WRITE REJECT-RECORD.
+029700 2200-WRITE-REJECT-EXIT.
+029800     EXIT.
+
+029900*----------------------------------------------------------------*
+030000*  2500-RESTART-FROM-CHECKPOINT - RESTART PATH REQUESTED BY THE  *
+030100*  OPERATOR (EX2RESTART=Y).  SKIP RE-READING AND RE-VALIDATING   *
+030200*  input.txt AND LOAD LIST1/LIST2 STRAIGHT FROM THE CHECKPOINT   *
+030300*  WRITTEN BY 2600-WRITE-CHECKPOINT ON THE ORIGINAL RUN.  IF NO  *
+030400*  CHECKPOINT IS FOUND, FALL BACK TO A FULL READ OF input.txt.   *
+030500*----------------------------------------------------------------*
+030600 2500-RESTART-FROM-CHECKPOINT.
+030700     OPEN INPUT CHECKPOINT-FILE.
+030800     IF NOT D1-CKPT-STATUS-OK
+030900         DISPLAY "EX2997W NO CHECKPOINT FOUND - "
+031000             "READING input.txt IN FULL"
+031100         PERFORM 2000-READ-FILE THRU 2000-READ-FILE-EXIT
+031200         PERFORM 2600-WRITE-CHECKPOINT
+031300             THRU 2600-WRITE-CHECKPOINT-EXIT
+031400         GO TO 2500-RESTART-FROM-CHECKPOINT-EXIT
+031500     END-IF.
+031600     PERFORM UNTIL D1-END-OF-FILE
+031700         READ CHECKPOINT-FILE
+031800             AT END
+031900                 SET D1-END-OF-FILE TO TRUE
+032000             NOT AT END
+032100                 IF D1-TABLE-IS-FULL
+032200                     GO TO 2590-CKPT-OVERFLOW
+032300                 END-IF
+032400                 ADD 1 TO D1-TABLE-COUNT
+032500                 MOVE CKPT-LIST1 TO LIST1(D1-TABLE-COUNT)
+032600                 MOVE CKPT-LIST2 TO LIST2(D1-TABLE-COUNT)
+032700                 ADD CKPT-LIST1 TO D1-SUM-LIST1
+032800                 ADD CKPT-LIST2 TO D1-SUM-LIST2
+032900         END-READ
+033000     END-PERFORM.
+033100     CLOSE CHECKPOINT-FILE.
+033200     GO TO 2500-RESTART-FROM-CHECKPOINT-EXIT.
+033300*----------------------------------------------------------------*
+033400*  2590-CKPT-OVERFLOW - SAME TABLE-CEILING GUARD AS 2090, KEPT   *
+033500*  SEPARATE SO IT ONLY CLOSES THE FILE THIS PATH HAS OPEN.       *
+033600*----------------------------------------------------------------*
+033700 2590-CKPT-OVERFLOW.
+033800     CLOSE CHECKPOINT-FILE.
+033900     DISPLAY "EX2999E INPUT VOLUME EXCEEDS TABLE CAPACITY OF "
+034000         D1-MAX-TABLE-SIZE " RECORDS - JOB TERMINATED".
+034100     MOVE 16 TO RETURN-CODE.
+034200     STOP RUN.
+034300 2500-RESTART-FROM-CHECKPOINT-EXIT.
+034400     EXIT.
+
+034500*----------------------------------------------------------------*
+034600*  2600-WRITE-CHECKPOINT - SNAPSHOT THE JUST-LOADED LIST1/LIST2  *
+034700*  ARRAYS SO A RESTART CAN SKIP STRAIGHT TO SORTING INSTEAD OF   *
+034800*  RE-READING AND RE-VALIDATING THE SOURCE FEED.                 *
+034900*----------------------------------------------------------------*
+035000 2600-WRITE-CHECKPOINT.
+035100     OPEN OUTPUT CHECKPOINT-FILE.
+035200     PERFORM VARYING LX1 FROM 1 BY 1 UNTIL LX1 > D1-TABLE-COUNT
+035300         MOVE SPACES TO CHECKPOINT-RECORD
+035400         MOVE LIST1(LX1) TO CKPT-LIST1
+035500         MOVE LIST2(LX1) TO CKPT-LIST2
+035600         WRITE CHECKPOINT-RECORD
+035700     END-PERFORM.
+035800     CLOSE CHECKPOINT-FILE.
+035900 2600-WRITE-CHECKPOINT-EXIT.
+036000     EXIT.
+
+036100*----------------------------------------------------------------*
+036200*  3000-SORT-LISTS - SORT LIST1 AND LIST2 INTO ASCENDING ORDER   *
+036300*  USING THE COBOL SORT VERB AGAINST EACH OCCURS TABLE.  THIS    *
+036400*  REPLACES THE OLD O(N**2) BUBBLE SORT SO THE JOB KEEPS UP AS   *
+036500*  THE DAILY VOLUME GROWS.                                       *
+036600*----------------------------------------------------------------*
+036700 3000-SORT-LISTS.
+036800     SORT LIST1 ON ASCENDING KEY LIST1
+036900     SORT LIST2 ON ASCENDING KEY LIST2.
+037000 3000-SORT-LISTS-EXIT.
+037100     EXIT.
+
+037200*----------------------------------------------------------------*
+037300*  4000-CALCULATE-OUTPUT - ACCUMULATE THE SIMILARITY SCORE AND   *
+037400*  THE TOTAL DISTANCE.  BOTH TABLES ARE SORTED, SO EACH LIST1    *
+037500*  VALUE IS LOCATED IN LIST2 WITH A BINARY SEARCH (SEARCH ALL)   *
+037600*  INSTEAD OF A LINEAR SCAN OF THE WHOLE TABLE FOR THE           *
+037700*  SIMILARITY SCORE, AND PAIRED POSITION-FOR-POSITION WITH       *
+037800*  LIST2(LX1) FOR THE TOTAL DISTANCE.                            *
+037900*----------------------------------------------------------------*
+038000 4000-CALCULATE-OUTPUT.
+038100     PERFORM VARYING LX1 FROM 1 BY 1 UNTIL LX1 > D1-TABLE-COUNT
+038200         MOVE ZERO TO D1-MATCH-COUNT
+038300         SEARCH ALL LIST2
+038400             AT END
+038500                 CONTINUE
+038600             WHEN LIST2(LX2) = LIST1(LX1)
+038700                 PERFORM 4010-COUNT-DUPLICATES
+038800                     THRU 4010-COUNT-DUPLICATES-EXIT
+038900         END-SEARCH
+039000         COMPUTE RESULT = RESULT + (LIST1(LX1) * D1-MATCH-COUNT)
+039100         IF D1-MATCH-COUNT > 0
+039200             ADD 1 TO D1-MATCHED-PAIRS
+039300         END-IF
+039400         COMPUTE D1-DISTANCE-DIFF = LIST1(LX1) - LIST2(LX1)
+039500         IF D1-DISTANCE-DIFF < 0
+039600             COMPUTE D1-TOTAL-DISTANCE =
+039700                 D1-TOTAL-DISTANCE - D1-DISTANCE-DIFF
+039800         ELSE
+039900             COMPUTE D1-TOTAL-DISTANCE =
+040000                 D1-TOTAL-DISTANCE + D1-DISTANCE-DIFF
+040100         END-IF
+040200     END-PERFORM.
+040300 4000-CALCULATE-OUTPUT-EXIT.
+040400     EXIT.
+
+040500*----------------------------------------------------------------*
+040600*  4010-COUNT-DUPLICATES - SEARCH ALL LANDS ON ANY ONE MEMBER OF *
+040700*  A RUN OF EQUAL LIST2 VALUES.  WALK BACK TO THE START OF THE   *
+040800*  RUN, THEN FORWARD TO THE END, COUNTING EACH OCCURRENCE.       *
+040900*----------------------------------------------------------------*
+041000 4010-COUNT-DUPLICATES.
+041100     MOVE LX2 TO D1-SCAN-IX.
+041200     PERFORM UNTIL D1-SCAN-IX < 1
+041300             OR LIST2(D1-SCAN-IX) NOT = LIST1(LX1)
+041400         SUBTRACT 1 FROM D1-SCAN-IX
+041500     END-PERFORM.
+041600     ADD 1 TO D1-SCAN-IX.
+041700     PERFORM UNTIL D1-SCAN-IX > D1-TABLE-COUNT
+041800             OR LIST2(D1-SCAN-IX) NOT = LIST1(LX1)
+041900         ADD 1 TO D1-MATCH-COUNT
+042000         ADD 1 TO D1-SCAN-IX
+042100     END-PERFORM.
+042200 4010-COUNT-DUPLICATES-EXIT.
+042300     EXIT.
+
+042400*----------------------------------------------------------------*
+042500*  4100-BUILD-EXCEPTIONS - LIST EVERY LIST1 ENTRY WITH NO MATCH  *
+042600*  IN LIST2, AND EVERY LIST2 ENTRY WITH NO MATCH IN LIST1, SO    *
+042700*  DATA-ENTRY PROBLEMS ON THE SOURCE FEED CAN BE TRACED WITHOUT  *
+042800*  RE-KEYING THE WHOLE RUN.  LOOKUPS USE SEARCH ALL AGAINST THE  *
+042900*  SORTED TABLES RATHER THAN A NESTED LINEAR SCAN.               *
+043000*----------------------------------------------------------------*
+043100 4100-BUILD-EXCEPTIONS.
+043200     OPEN OUTPUT EXCEPTION-FILE.
+043300     PERFORM VARYING LX1 FROM 1 BY 1 UNTIL LX1 > D1-TABLE-COUNT
+043400         SEARCH ALL LIST2
+043500             AT END
+043600                 MOVE SPACES TO EXCEPTION-RECORD
+043700                 MOVE "LIST1"              TO EXCP-SIDE
+043800                 MOVE "NO MATCH IN LIST2"  TO EXCP-LABEL
+043900                 MOVE LIST1(LX1)           TO EXCP-VALUE
+044000                 WRITE EXCEPTION-RECORD
+044100             WHEN LIST2(LX2) = LIST1(LX1)
+044200                 CONTINUE
+044300         END-SEARCH
+044400     END-PERFORM
+044500     PERFORM VARYING LX2 FROM 1 BY 1 UNTIL LX2 > D1-TABLE-COUNT
+044600         SEARCH ALL LIST1
+044700             AT END
+044800                 MOVE SPACES TO EXCEPTION-RECORD
+044900                 MOVE "LIST2"              TO EXCP-SIDE
+045000                 MOVE "NO MATCH IN LIST1"  TO EXCP-LABEL
+045100                 MOVE LIST2(LX2)           TO EXCP-VALUE
+045200                 WRITE EXCEPTION-RECORD
+045300             WHEN LIST1(LX1) = LIST2(LX2)
+045400                 CONTINUE
+045500         END-SEARCH
+045600     END-PERFORM.
+045700 4100-BUILD-EXCEPTIONS-EXIT.
+045800     CLOSE EXCEPTION-FILE.
+
+045900*----------------------------------------------------------------*
+046000*  4200-DISPLAY-CONTROL-TOTALS - REPORT THE CONTROL TOTALS       *
+046100*  NEEDED TO BALANCE THE DAY'S RUN AGAINST THE SOURCE SYSTEM'S   *
+046200*  RECORD COUNT: RECORDS LOADED, SUM OF EACH LIST, AND THE       *
+046300*  COUNT OF LIST1 ENTRIES THAT CONTRIBUTED TO RESULT.            *
+046400*----------------------------------------------------------------*
+046500 4200-DISPLAY-CONTROL-TOTALS.
+046600     DISPLAY "EX2000I SIMILARITY SCORE .......... " RESULT.
+046700     DISPLAY "EX2001I RECORDS LOADED ......... " D1-TABLE-COUNT.
+046800     DISPLAY "EX2002I SUM OF LIST1 VALUES ....... " D1-SUM-LIST1.
+046900     DISPLAY "EX2003I SUM OF LIST2 VALUES ....... " D1-SUM-LIST2.
+047000     DISPLAY "EX2004I LIST1 MATCHED ENT ..... " D1-MATCHED-PAIRS.
+047100     DISPLAY "EX2005I TOTAL DISTANCE ........ " D1-TOTAL-DISTANCE.
+047200 4200-DISPLAY-CONTROL-TOTALS-EXIT.
+047300     EXIT.
+
+047400*----------------------------------------------------------------*
+047500*  4300-WRITE-RESULTS-FILE - PERSIST RESULT AND THE CONTROL      *
+047600*  TOTALS TO A PERMANENT FILE STAMPED WITH THE RUN DATE SO THE   *
+047700*  DAY'S NUMBERS CAN BE ARCHIVED AND PULLED UP LATER FOR A       *
+047800*  TREND REPORT, INSTEAD OF ONLY GOING TO THE JOB LOG.           *
+047900*----------------------------------------------------------------*
+048000 4300-WRITE-RESULTS-FILE.
+048100     OPEN OUTPUT RESULTS-FILE.
+048200     MOVE SPACES TO RESULTS-RECORD.
+048300     STRING "RUN DATE ......... " DELIMITED BY SIZE
+048400            D1-RUN-DATE          DELIMITED BY SIZE
+048500         INTO RESULTS-RECORD.
+048600     WRITE RESULTS-RECORD.
+048700     MOVE SPACES TO RESULTS-RECORD.
+048800     STRING "SIMILARITY SCORE . " DELIMITED BY SIZE
+048900            RESULT               DELIMITED BY SIZE
+049000         INTO RESULTS-RECORD.
+049100     WRITE RESULTS-RECORD.
+049200     MOVE SPACES TO RESULTS-RECORD.
+049300     MOVE D1-TABLE-COUNT TO D1-EDIT-TABLE-COUNT.
+049400     STRING "RECORDS LOADED ... " DELIMITED BY SIZE
+049500            D1-EDIT-TABLE-COUNT  DELIMITED BY SIZE
+049600         INTO RESULTS-RECORD.
+049700     WRITE RESULTS-RECORD.
+049800     MOVE SPACES TO RESULTS-RECORD.
+049900     MOVE D1-SUM-LIST1 TO D1-EDIT-SUM-LIST1.
+050000     STRING "SUM OF LIST1 ..... " DELIMITED BY SIZE
+050100            D1-EDIT-SUM-LIST1    DELIMITED BY SIZE
+050200         INTO RESULTS-RECORD.
+050300     WRITE RESULTS-RECORD.
+050400     MOVE SPACES TO RESULTS-RECORD.
+050500     MOVE D1-SUM-LIST2 TO D1-EDIT-SUM-LIST2.
+050600     STRING "SUM OF LIST2 ..... " DELIMITED BY SIZE
+050700            D1-EDIT-SUM-LIST2    DELIMITED BY SIZE
+050800         INTO RESULTS-RECORD.
+050900     WRITE RESULTS-RECORD.
+051000     MOVE SPACES TO RESULTS-RECORD.
+051100     MOVE D1-MATCHED-PAIRS TO D1-EDIT-MATCHED-PAIRS.
+051200     STRING "LIST1 MATCHED ENT  " DELIMITED BY SIZE
+051300            D1-EDIT-MATCHED-PAIRS DELIMITED BY SIZE
+051400         INTO RESULTS-RECORD.
+051500     WRITE RESULTS-RECORD.
+051600     MOVE SPACES TO RESULTS-RECORD.
+051700     MOVE D1-TOTAL-DISTANCE TO D1-EDIT-TOTAL-DISTANCE.
+051800     STRING "TOTAL DISTANCE ... " DELIMITED BY SIZE
+051900            D1-EDIT-TOTAL-DISTANCE DELIMITED BY SIZE
+052000         INTO RESULTS-RECORD.
+052100     WRITE RESULTS-RECORD.
+052200     CLOSE RESULTS-FILE.
+052300 4300-WRITE-RESULTS-FILE-EXIT.
+052400     EXIT.
+
+052500*----------------------------------------------------------------*
+052600*  9999-TERMINATE - END OF JOB.                                  *
+052700*----------------------------------------------------------------*
+052800 9999-TERMINATE.
+052900     CONTINUE.
+053000 9999-TERMINATE-EXIT.
+053100     STOP RUN.
